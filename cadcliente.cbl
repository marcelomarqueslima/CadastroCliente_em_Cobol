@@ -3,6 +3,12 @@
       * Date: 22/04/2020
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 08/08/2026 MML Added CLI_CNPJ/CLI_TIPO_PESSOA with mod-11
+      *                check-digit validation on INCLUIR/ALTERAR, and
+      *                built out the INCLUIR/CONSULTAR/ALTERAR/EXCLUIR
+      *                paragraphs behind the existing menu screen.
       ******************************************************************
        IDENTIFICATION DIVISION.
 
@@ -20,35 +26,55 @@
        FILE-CONTROL.
            SELECT OPTIONAL FILE1 ASSIGN TO DISK
            ORGANIZATION INDEXED
-           ACCESS MODE RANDOM
+           ACCESS MODE DYNAMIC
            ALTERNATE KEY CLI_RAZAOSOCIAL WITH DUPLICATES
            ALTERNATE KEY CLI_ALT_BUSCA WITH DUPLICATES
            FILE STATUS IS FS-STAT
            RECORD KEY IS ID_CLIENTE.
 
+           SELECT OPTIONAL CLI-HIST ASSIGN TO "./cli_hist.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS FS-STAT-HIST.
+
+           SELECT OPTIONAL CLI-CKPT ASSIGN TO "./cli_ckpt.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS FS-STAT-CKPT.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD FILE1 VALUE OF CLI_ID IS "./cliete.dat".
 
-       01 FILE1-REC.
-           05 ID_CLIENTE.
-               10 CLI_ID                       PIC 9(8).
-           05 CLI_NOMEFANTASIA                 PIC X(80).
-           05 CLI_RAZAOSOCIAL                  PIC X(80).
-           05 CLI_ENDERECO                     PIC X(80).
-           05 CLI_NUMERO                       PIC 9(10).
-           05 CLI_BAIRRO                       PIC X(50).
-           05 CLI_CIDADE                       PIC X(50).
-           05 CLI_ESTADO                       PIC X(2).
-           05 CLI_TELEFONE                     PIC S9(2)V9(8).
-           05 CLI_CELULAR                      PIC S9(2)V9(9).
-           05 CLI_ALT_BUSCA.
-               10 CLI_CATEGORIA_BUSCA          PIC X.
-               10 CLI_NOMEFANTASIA_BUSCA       PIC X(80).
-               10 CLI_RAZAOSOCIAL_BUSCA        PIC X(80).
-           05 FILLER                           PIC X(300).
+           COPY CLIREG.
+
+      *----------------------------------------------------------------
+      * CLI_HIST.DAT - before/after audit trail for ALTERAR/EXCLUIR.
+      *----------------------------------------------------------------
+       FD CLI-HIST.
+
+       01 HIST-LINHA                           PIC X(450).
+
+      *----------------------------------------------------------------
+      * CLI_CKPT.DAT - marks a WRITE/REWRITE/DELETE as in progress so
+      * the next start-up can tell a prior run was cut off mid-
+      * operation (power loss, kill -9, etc).
+      *----------------------------------------------------------------
+       FD CLI-CKPT.
+
+       01 CKPT-LINHA.
+           05 CKPT-MARCADOR          PIC X(05).
+               88 CKPT-ATIVO VALUE "ATIVO".
+               88 CKPT-LIVRE VALUE "LIVRE".
+           05 CKPT-FILA-01            PIC X(01) VALUE SPACE.
+           05 CKPT-OPERACAO          PIC X(08).
+           05 CKPT-FILA-02            PIC X(01) VALUE SPACE.
+           05 CKPT-ID                PIC 9(08).
+           05 CKPT-FILA-03            PIC X(01) VALUE SPACE.
+           05 CKPT-DATA              PIC X(08).
+           05 CKPT-FILA-04            PIC X(01) VALUE SPACE.
+           05 CKPT-HORA              PIC X(06).
+           05 CKPT-FILA-05            PIC X(60) VALUE SPACE.
 
        WORKING-STORAGE SECTION.
 
@@ -73,12 +99,117 @@
 
        77 WS-NUML PIC 999.
        77 WS-NUMC PIC 999.
+       77 WS-NUMERR PIC 999.
        77 COR-FUNDO PIC 9 VALUE 1.
        77 COR-FRENTE PIC 9 VALUE 6.
 
-       77 WS-STATUS PIC X(30).
+       77 WS-STATUS PIC X(35).
        77 WS-MSGERRO PIC X(80).
 
+      *----------------------------------------------------------------
+      * Re-entry of the ID_CLIENTE during EXCLUIR, so a stray S/N
+      * keystroke can no longer delete a record by itself.
+      *----------------------------------------------------------------
+       77 WS-ID-CONFIRMA PIC 9(08).
+
+      *----------------------------------------------------------------
+      * Paging/capture of CLI_CONTATOS - a customer may carry up to
+      * five phone numbers instead of the old single CLI_TELEFONE/
+      * CLI_CELULAR pair.
+      *----------------------------------------------------------------
+       77 WS-IDX-CONTATO PIC 9(02) COMP.
+       77 WS-CONTATO-VALIDO PIC X(01).
+           88 CONTATO-VALIDO VALUE "S".
+       77 WS-RESP-PAGINA PIC X(01).
+       77 WS-FIM-CONTATOS PIC X(01).
+           88 FIM-CONTATOS VALUE "S".
+
+      *----------------------------------------------------------------
+      * Simple checksum of CLI_CONTATOS, carried on the before/after
+      * audit image so a contact-only edit shows up in CLI_HIST.DAT
+      * even though WH-QTD-CONTATOS alone would not change.
+      *----------------------------------------------------------------
+       77 WS-HASH-IDX PIC 9(02) COMP.
+       77 WS-CONTATOS-HASH PIC 9(09) COMP.
+       77 WS-HASH-TIPO PIC 9(01) COMP.
+       77 WS-HASH-WPP PIC 9(01) COMP.
+
+      *----------------------------------------------------------------
+      * Search by name fragment in CONSULTAR, browsing CLI_ALT_BUSCA
+      * with START/READ NEXT instead of a direct key READ.
+      *----------------------------------------------------------------
+       77 WS-FRAGMENTO PIC X(40).
+       77 WS-TAM-FRAG PIC 9(02) COMP.
+       77 WS-BUSCA-CATEGORIA PIC X(01).
+       77 WS-FIM-BUSCA PIC X(01).
+           88 FIM-BUSCA VALUE "S".
+       77 WS-ACHOU-REGISTRO PIC X(01).
+           88 ACHOU-REGISTRO VALUE "S".
+
+       77 FS-STAT-HIST PIC 9(02).
+           88 FS-OK-HIST VALUE ZEROS.
+
+       77 FS-STAT-CKPT PIC 9(02).
+           88 FS-OK-CKPT      VALUE ZEROS.
+           88 FS-CKPT-AUSENTE VALUE 05.
+
+      *----------------------------------------------------------------
+      * Before/after audit trail for ALTERAR/EXCLUIR.
+      *----------------------------------------------------------------
+       77 WS-HIST-OPERADOR PIC X(20).
+       77 WS-HIST-OPERACAO PIC X(08).
+
+       COPY HISTREG.
+
+      * Snapshot of the record as it stood before ALTERAR/EXCLUIR
+      * overwrite it on screen, captured right after the READ.
+       01 WS-REG-ANTERIOR.
+           05 WSA-ID                 PIC 9(08).
+           05 WSA-NOMEFANTASIA       PIC X(80).
+           05 WSA-RAZAOSOCIAL        PIC X(80).
+           05 WSA-TIPO-PESSOA        PIC X(01).
+           05 WSA-CNPJ               PIC 9(14).
+           05 WSA-ENDERECO           PIC X(80).
+           05 WSA-NUMERO             PIC 9(10).
+           05 WSA-BAIRRO             PIC X(50).
+           05 WSA-CIDADE             PIC X(50).
+           05 WSA-ESTADO             PIC X(02).
+           05 WSA-QTD-CONTATOS       PIC 9(02).
+           05 WSA-CONTATOS-HASH      PIC 9(09).
+
+      *----------------------------------------------------------------
+      * Mod-11 check-digit validation of CLI_CNPJ.
+      * CLI_CNPJ holds either a right-justified 11-digit CPF or a
+      * full 14-digit CNPJ, selected by CLI_TIPO_PESSOA.
+      *----------------------------------------------------------------
+       01 WS-CPF-NUM PIC 9(11).
+       01 WS-CPF-TAB REDEFINES WS-CPF-NUM.
+           05 WS-CPF-DIG PIC 9 OCCURS 11 TIMES.
+
+       01 WS-CNPJ-NUM PIC 9(14).
+       01 WS-CNPJ-TAB REDEFINES WS-CNPJ-NUM.
+           05 WS-CNPJ-DIG PIC 9 OCCURS 14 TIMES.
+
+       01 WS-PESO-CNPJ1-LIT PIC 9(12) VALUE 543298765432.
+       01 WS-PESO-CNPJ1 REDEFINES WS-PESO-CNPJ1-LIT.
+           05 WS-PESO-CNPJ1-DIG PIC 9 OCCURS 12 TIMES.
+
+       01 WS-PESO-CNPJ2-LIT PIC 9(13) VALUE 6543298765432.
+       01 WS-PESO-CNPJ2 REDEFINES WS-PESO-CNPJ2-LIT.
+           05 WS-PESO-CNPJ2-DIG PIC 9 OCCURS 13 TIMES.
+
+       01 WS-DOC-VALID.
+           05 WS-DOC-SOMA          PIC 9(05) COMP.
+           05 WS-DOC-QUOC          PIC 9(05) COMP.
+           05 WS-DOC-RESTO         PIC 9(02) COMP.
+           05 WS-DOC-DV1           PIC 9.
+           05 WS-DOC-DV2           PIC 9.
+           05 WS-DOC-IDX           PIC 9(02) COMP.
+           05 WS-DOC-PESO          PIC 9(02) COMP.
+           05 WS-DOC-OK            PIC X(01).
+               88 DOC-VALIDO   VALUE "S".
+               88 DOC-INVALIDO VALUE "N".
+
        COPY screenio.
 
        SCREEN SECTION.
@@ -95,11 +226,17 @@
                   HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
                   BACKGROUND-COLOR COR-FUNDO.
            05 SS-STATUS.
-               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(35)
                   FROM WS-STATUS HIGHLIGHT
                   FOREGROUND-COLOR COR-FRENTE
                   BACKGROUND-COLOR COR-FUNDO.
 
+       01 SS-ERRO.
+           05 LINE WS-NUMERR COLUMN 2 ERASE EOL PIC X(80)
+              FROM WS-MSGERRO HIGHLIGHT
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR COR-FUNDO.
+
        01 SS-MENU FOREGROUND-COLOR 6.
            05 LINE 07 COLUMN 15 VALUE "1 - INCLUIR".
            05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
@@ -109,6 +246,846 @@
            05 LINE 13 COLUMN 15 VALUE "OPÇÃO: ".
            05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
 
+       01 SS-ID-CAMPO FOREGROUND-COLOR 6.
+           05 LINE 03 COLUMN 05 VALUE "ID CLIENTE (8 DIGITOS)...:".
+           05 LINE 03 COL PLUS 1 PIC 9(08) USING CLI_ID AUTO.
+
+       01 SS-DADOS FOREGROUND-COLOR 6.
+           05 LINE 04 COLUMN 05 VALUE "NOME FANTASIA............:".
+           05 LINE 05 COLUMN 01 PIC X(80) USING CLI_NOMEFANTASIA
+              AUTO.
+           05 LINE 06 COLUMN 05 VALUE "RAZAO SOCIAL..............:".
+           05 LINE 07 COLUMN 01 PIC X(80) USING CLI_RAZAOSOCIAL
+              AUTO.
+           05 LINE 08 COLUMN 05 VALUE "TIPO (F=FISICA J=JURIDICA):".
+           05 LINE 08 COL PLUS 1 PIC X(01) USING CLI_TIPO_PESSOA
+              AUTO.
+           05 LINE 08 COLUMN 45 VALUE "CNPJ/CPF:".
+           05 LINE 08 COL PLUS 1 PIC 9(14) USING CLI_CNPJ AUTO.
+           05 LINE 09 COLUMN 05 VALUE "ENDERECO..................:".
+           05 LINE 10 COLUMN 01 PIC X(80) USING CLI_ENDERECO
+              AUTO.
+           05 LINE 11 COLUMN 05 VALUE "NUMERO....................:".
+           05 LINE 11 COL PLUS 1 PIC 9(10) USING CLI_NUMERO AUTO.
+           05 LINE 12 COLUMN 05 VALUE "BAIRRO....................:".
+           05 LINE 13 COLUMN 01 PIC X(50) USING CLI_BAIRRO AUTO.
+           05 LINE 14 COLUMN 05 VALUE "CIDADE....................:".
+           05 LINE 15 COLUMN 01 PIC X(50) USING CLI_CIDADE AUTO.
+           05 LINE 16 COLUMN 05 VALUE "ESTADO (UF)...............:".
+           05 LINE 16 COL PLUS 1 PIC X(02) USING CLI_ESTADO AUTO.
+
+       01 SS-BUSCA-NOME FOREGROUND-COLOR 6.
+           05 LINE 03 COLUMN 05 VALUE
+              "TIPO A BUSCAR (F=FISICA J=JURIDICA)......:".
+           05 LINE 03 COL PLUS 1 PIC X(01) USING CLI_TIPO_PESSOA
+              AUTO.
+           05 LINE 04 COLUMN 05 VALUE
+              "FRAGMENTO DO NOME FANTASIA...............:".
+           05 LINE 05 COLUMN 01 PIC X(40) USING WS-FRAGMENTO AUTO.
+
+       01 SS-CONTATO FOREGROUND-COLOR 6.
+           05 LINE 18 COLUMN 05 VALUE "CONTATO Nº................:".
+           05 LINE 18 COL PLUS 1 PIC 9(02) FROM WS-IDX-CONTATO.
+           05 LINE 18 COLUMN 45 VALUE
+              "(TIPO EM BRANCO ENCERRA A LISTA)".
+           05 LINE 19 COLUMN 05 VALUE "TIPO (F/C/X/W/O)..........:".
+           05 LINE 19 COL PLUS 1 PIC X(01)
+              USING CTT_TIPO (CLI_IDX_CONTATO) AUTO.
+           05 LINE 20 COLUMN 05 VALUE "DDD.......................:".
+           05 LINE 20 COL PLUS 1 PIC 9(02)
+              USING CTT_DDD (CLI_IDX_CONTATO) AUTO.
+           05 LINE 20 COLUMN 35 VALUE "NUMERO:".
+           05 LINE 20 COL PLUS 1 PIC 9(09)
+              USING CTT_NUMERO (CLI_IDX_CONTATO) AUTO.
+           05 LINE 21 COLUMN 05 VALUE "RAMAL.....................:".
+           05 LINE 21 COL PLUS 1 PIC 9(05)
+              USING CTT_RAMAL (CLI_IDX_CONTATO) AUTO.
+           05 LINE 21 COLUMN 35 VALUE "É WHATSAPP (S/N):".
+           05 LINE 21 COL PLUS 1 PIC X(01)
+              USING CTT_EH_WHATSAPP (CLI_IDX_CONTATO) AUTO.
+
+       01 SS-CONTATO-VIEW FOREGROUND-COLOR 6.
+           05 LINE 18 COLUMN 05 VALUE "CONTATO Nº..:".
+           05 LINE 18 COL PLUS 1 PIC 9(02) FROM WS-IDX-CONTATO.
+           05 LINE 18 COLUMN 25 VALUE "TIPO:".
+           05 LINE 18 COL PLUS 1 PIC X(01)
+              FROM CTT_TIPO (CLI_IDX_CONTATO).
+           05 LINE 19 COLUMN 05 VALUE "DDD/NUMERO..:".
+           05 LINE 19 COL PLUS 1 PIC 9(02)
+              FROM CTT_DDD (CLI_IDX_CONTATO).
+           05 LINE 19 COL PLUS 1 VALUE "-".
+           05 LINE 19 COL PLUS 1 PIC 9(09)
+              FROM CTT_NUMERO (CLI_IDX_CONTATO).
+           05 LINE 20 COLUMN 05 VALUE "RAMAL.......:".
+           05 LINE 20 COL PLUS 1 PIC 9(05)
+              FROM CTT_RAMAL (CLI_IDX_CONTATO).
+           05 LINE 21 COLUMN 05 VALUE "WHATSAPP....:".
+           05 LINE 21 COL PLUS 1 PIC X(01)
+              FROM CTT_EH_WHATSAPP (CLI_IDX_CONTATO).
+
+       01 SS-CONTATO-LIMPAR.
+           05 LINE 18 COLUMN 01 ERASE EOL.
+           05 LINE 19 COLUMN 01 ERASE EOL.
+           05 LINE 20 COLUMN 01 ERASE EOL.
+           05 LINE 21 COLUMN 01 ERASE EOL.
+
+       01 SS-ID-CONFIRMA FOREGROUND-COLOR 6.
+           05 LINE 17 COLUMN 05 VALUE
+              "REDIGITE O ID PARA CONFIRMAR A EXCLUSÃO:".
+           05 LINE 17 COL PLUS 1 PIC 9(08) USING WS-ID-CONFIRMA
+              AUTO.
+
+       01 SS-CONSULTA FOREGROUND-COLOR 6.
+           05 LINE 03 COLUMN 05 VALUE "ID CLIENTE...:".
+           05 LINE 03 COL PLUS 1 PIC 9(08) FROM CLI_ID.
+           05 LINE 04 COLUMN 05 VALUE "NOME FANTASIA:".
+           05 LINE 05 COLUMN 01 PIC X(80) FROM CLI_NOMEFANTASIA.
+           05 LINE 06 COLUMN 05 VALUE "RAZAO SOCIAL.:".
+           05 LINE 07 COLUMN 01 PIC X(80) FROM CLI_RAZAOSOCIAL.
+           05 LINE 08 COLUMN 05 VALUE "TIPO/DOC.....:".
+           05 LINE 08 COL PLUS 1 PIC X(01) FROM CLI_TIPO_PESSOA.
+           05 LINE 08 COLUMN 35 PIC 9(14) FROM CLI_CNPJ.
+           05 LINE 09 COLUMN 05 VALUE "ENDERECO.....:".
+           05 LINE 10 COLUMN 01 PIC X(80) FROM CLI_ENDERECO.
+           05 LINE 11 COLUMN 05 VALUE "BAIRRO.......:".
+           05 LINE 12 COLUMN 01 PIC X(50) FROM CLI_BAIRRO.
+           05 LINE 13 COLUMN 05 VALUE "CIDADE.......:".
+           05 LINE 14 COLUMN 01 PIC X(50) FROM CLI_CIDADE.
+           05 LINE 15 COLUMN 05 VALUE "ESTADO.......:".
+           05 LINE 15 COL PLUS 1 PIC X(02) FROM CLI_ESTADO.
+
        PROCEDURE DIVISION.
 
+      ******************************************************************
+      * 0000-MAINLINE - program entry point and menu loop
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESSAR-MENU THRU 2000-EXIT
+               UNTIL E-ENCERRAR
+           PERFORM 1900-FINALIZAR THRU 1900-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           MOVE 24 TO WS-NUML
+           MOVE 80 TO WS-NUMC
+           COMPUTE WS-NUMERR = WS-NUML - 1
+           MOVE SPACE TO WS-STATUS
+           MOVE SPACE TO WS-MSGERRO
+           OPEN I-O FILE1
+           IF NOT FS-OK
+               CLOSE FILE1
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF
+           OPEN EXTEND CLI-HIST
+           IF NOT FS-OK-HIST
+               CLOSE CLI-HIST
+               OPEN OUTPUT CLI-HIST
+               CLOSE CLI-HIST
+               OPEN EXTEND CLI-HIST
+           END-IF
+           ACCEPT WS-HIST-OPERADOR FROM ENVIRONMENT "USER"
+           IF WS-HIST-OPERADOR = SPACE
+               MOVE "DESCONHECIDO" TO WS-HIST-OPERADOR
+           END-IF
+           PERFORM 1100-VERIFICAR-CKPT-INICIAL THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-VERIFICAR-CKPT-INICIAL - warn if the previous run left a
+      * WRITE/REWRITE/DELETE marked ATIVO (it was cut off before
+      * finishing), then reset the checkpoint for this run.
+      ******************************************************************
+       1100-VERIFICAR-CKPT-INICIAL.
+           OPEN INPUT CLI-CKPT
+           IF FS-OK-CKPT
+               READ CLI-CKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-ATIVO
+                           STRING
+                               "OPERAÇÃO " DELIMITED BY SIZE
+                               CKPT-OPERACAO DELIMITED BY SPACE
+                               " NO CLIENTE " DELIMITED BY SIZE
+                               CKPT-ID DELIMITED BY SIZE
+                               " FICOU INCOMPLETA" DELIMITED BY
+                                  SIZE
+                               INTO WS-MSGERRO
+                           END-STRING
+                           DISPLAY SS-CLS
+                           DISPLAY SS-CABECALHO
+                           DISPLAY SS-ERRO
+                           MOVE "TECLE ENTER PARA CONTINUAR" TO
+                                WS-STATUS
+                           DISPLAY SS-STATUS
+                           ACCEPT WS-RESP-PAGINA
+                           MOVE SPACE TO WS-MSGERRO WS-STATUS
+                       END-IF
+               END-READ
+           END-IF
+           IF FS-OK-CKPT OR FS-CKPT-AUSENTE
+               CLOSE CLI-CKPT
+           END-IF
+           PERFORM 8010-GRAVAR-CKPT-LIVRE THRU 8010-EXIT.
+       1100-EXIT.
+           EXIT.
+
+       1900-FINALIZAR.
+           CLOSE FILE1
+           CLOSE CLI-HIST.
+       1900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-MENU - display the menu and dispatch the option
+      ******************************************************************
+       2000-PROCESSAR-MENU.
+           MOVE SPACE TO WS-STATUS
+           MOVE SPACE TO WS-MSGERRO
+           DISPLAY SS-CLS
+           DISPLAY SS-CABECALHO
+           DISPLAY SS-MENU
+           ACCEPT SS-MENU
+           EVALUATE TRUE
+               WHEN E-INCLUIR
+                   PERFORM 3000-INCLUIR THRU 3000-EXIT
+               WHEN E-CONSULTAR
+                   PERFORM 4000-CONSULTAR THRU 4000-EXIT
+               WHEN E-ALTERAR
+                   PERFORM 5000-ALTERAR THRU 5000-EXIT
+               WHEN E-EXCLUIR
+                   PERFORM 6000-EXCLUIR THRU 6000-EXIT
+               WHEN E-ENCERRAR
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "OPÇÃO INVÁLIDA" TO WS-MSGERRO
+                   DISPLAY SS-ERRO
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-INCLUIR - capture and write a new customer record
+      ******************************************************************
+       3000-INCLUIR.
+           MOVE SPACE TO FILE1-REC
+           INITIALIZE FILE1-REC
+           DISPLAY SS-CLS
+           DISPLAY SS-CABECALHO
+           DISPLAY SS-ID-CAMPO
+           ACCEPT SS-ID-CAMPO
+           IF CLI_ID = ZERO
+               MOVE "INCLUSÃO CANCELADA" TO WS-STATUS
+               GO TO 3000-EXIT
+           END-IF
+           READ FILE1
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "CLIENTE JÁ CADASTRADO COM ESTE ID" TO
+                        WS-MSGERRO
+                   DISPLAY SS-ERRO
+                   GO TO 3000-EXIT
+           END-READ
+           DISPLAY SS-DADOS
+           ACCEPT SS-DADOS
+           PERFORM 3300-CAPTURAR-CONTATOS THRU 3300-EXIT
+           PERFORM 3200-VALIDAR-CADASTRO THRU 3200-EXIT
+           IF WS-MSGERRO NOT = SPACE
+               DISPLAY SS-ERRO
+               GO TO 3000-EXIT
+           END-IF
+           PERFORM 3100-VALIDAR-DOCUMENTO THRU 3100-EXIT
+           IF DOC-INVALIDO
+               MOVE "CNPJ/CPF INVÁLIDO - DÍGITO VERIFICADOR" TO
+                    WS-MSGERRO
+               DISPLAY SS-ERRO
+               GO TO 3000-EXIT
+           END-IF
+           MOVE CLI_TIPO_PESSOA TO CLI_CATEGORIA_BUSCA
+           MOVE CLI_NOMEFANTASIA TO CLI_NOMEFANTASIA_BUSCA
+           MOVE CLI_RAZAOSOCIAL TO CLI_RAZAOSOCIAL_BUSCA
+           MOVE "INCLUIR" TO WS-HIST-OPERACAO
+           PERFORM 8000-GRAVAR-CKPT-ATIVO THRU 8000-EXIT
+           WRITE FILE1-REC
+               INVALID KEY
+                   MOVE "ERRO AO GRAVAR O REGISTRO" TO WS-MSGERRO
+                   DISPLAY SS-ERRO
+               NOT INVALID KEY
+                   MOVE "CLIENTE INCLUÍDO COM SUCESSO" TO WS-STATUS
+           END-WRITE
+           PERFORM 8010-GRAVAR-CKPT-LIVRE THRU 8010-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-VALIDAR-DOCUMENTO - mod-11 check digit on CLI_CNPJ/CPF
+      ******************************************************************
+       3100-VALIDAR-DOCUMENTO.
+           MOVE "S" TO WS-DOC-OK
+           IF CLI_CNPJ = ZERO
+               MOVE "N" TO WS-DOC-OK
+               GO TO 3100-EXIT
+           END-IF
+           IF CLI-PESSOA-FISICA
+               MOVE CLI_CNPJ TO WS-CPF-NUM
+               PERFORM 3110-VALIDAR-CPF THRU 3110-EXIT
+           ELSE
+               MOVE CLI_CNPJ TO WS-CNPJ-NUM
+               PERFORM 3120-VALIDAR-CNPJ THRU 3120-EXIT
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3110-VALIDAR-CPF.
+           MOVE ZERO TO WS-DOC-SOMA
+           PERFORM 3111-SOMAR-CPF-DV1
+               VARYING WS-DOC-IDX FROM 1 BY 1 UNTIL WS-DOC-IDX > 9
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+               REMAINDER WS-DOC-RESTO
+           IF WS-DOC-RESTO < 2
+               MOVE 0 TO WS-DOC-DV1
+           ELSE
+               COMPUTE WS-DOC-DV1 = 11 - WS-DOC-RESTO
+           END-IF
+           IF WS-DOC-DV1 NOT = WS-CPF-DIG (10)
+               MOVE "N" TO WS-DOC-OK
+               GO TO 3110-EXIT
+           END-IF
+           MOVE ZERO TO WS-DOC-SOMA
+           PERFORM 3112-SOMAR-CPF-DV2
+               VARYING WS-DOC-IDX FROM 1 BY 1 UNTIL WS-DOC-IDX > 10
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+               REMAINDER WS-DOC-RESTO
+           IF WS-DOC-RESTO < 2
+               MOVE 0 TO WS-DOC-DV2
+           ELSE
+               COMPUTE WS-DOC-DV2 = 11 - WS-DOC-RESTO
+           END-IF
+           IF WS-DOC-DV2 NOT = WS-CPF-DIG (11)
+               MOVE "N" TO WS-DOC-OK
+           END-IF.
+       3110-EXIT.
+           EXIT.
+
+       3111-SOMAR-CPF-DV1.
+           COMPUTE WS-DOC-PESO = 11 - WS-DOC-IDX
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+               (WS-CPF-DIG (WS-DOC-IDX) * WS-DOC-PESO).
+
+       3112-SOMAR-CPF-DV2.
+           COMPUTE WS-DOC-PESO = 12 - WS-DOC-IDX
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+               (WS-CPF-DIG (WS-DOC-IDX) * WS-DOC-PESO).
+
+       3120-VALIDAR-CNPJ.
+           MOVE ZERO TO WS-DOC-SOMA
+           PERFORM 3121-SOMAR-CNPJ-DV1
+               VARYING WS-DOC-IDX FROM 1 BY 1 UNTIL WS-DOC-IDX > 12
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+               REMAINDER WS-DOC-RESTO
+           IF WS-DOC-RESTO < 2
+               MOVE 0 TO WS-DOC-DV1
+           ELSE
+               COMPUTE WS-DOC-DV1 = 11 - WS-DOC-RESTO
+           END-IF
+           IF WS-DOC-DV1 NOT = WS-CNPJ-DIG (13)
+               MOVE "N" TO WS-DOC-OK
+               GO TO 3120-EXIT
+           END-IF
+           MOVE ZERO TO WS-DOC-SOMA
+           PERFORM 3122-SOMAR-CNPJ-DV2
+               VARYING WS-DOC-IDX FROM 1 BY 1 UNTIL WS-DOC-IDX > 13
+           DIVIDE WS-DOC-SOMA BY 11 GIVING WS-DOC-QUOC
+               REMAINDER WS-DOC-RESTO
+           IF WS-DOC-RESTO < 2
+               MOVE 0 TO WS-DOC-DV2
+           ELSE
+               COMPUTE WS-DOC-DV2 = 11 - WS-DOC-RESTO
+           END-IF
+           IF WS-DOC-DV2 NOT = WS-CNPJ-DIG (14)
+               MOVE "N" TO WS-DOC-OK
+           END-IF.
+       3120-EXIT.
+           EXIT.
+
+       3121-SOMAR-CNPJ-DV1.
+           MOVE WS-PESO-CNPJ1-DIG (WS-DOC-IDX) TO WS-DOC-PESO
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+               (WS-CNPJ-DIG (WS-DOC-IDX) * WS-DOC-PESO).
+
+       3122-SOMAR-CNPJ-DV2.
+           MOVE WS-PESO-CNPJ2-DIG (WS-DOC-IDX) TO WS-DOC-PESO
+           COMPUTE WS-DOC-SOMA = WS-DOC-SOMA +
+               (WS-CNPJ-DIG (WS-DOC-IDX) * WS-DOC-PESO).
+
+      ******************************************************************
+      * 3200-VALIDAR-CADASTRO - address completeness and UF domain
+      ******************************************************************
+       3200-VALIDAR-CADASTRO.
+           MOVE SPACE TO WS-MSGERRO
+           IF NOT CLI-PESSOA-FISICA AND NOT CLI-PESSOA-JURIDICA
+               MOVE "TIPO DE PESSOA INVÁLIDO - USE F OU J" TO
+                    WS-MSGERRO
+               GO TO 3200-EXIT
+           END-IF
+           IF CLI_ENDERECO = SPACE
+               MOVE "ENDEREÇO NÃO PODE FICAR EM BRANCO" TO WS-MSGERRO
+               GO TO 3200-EXIT
+           END-IF
+           IF CLI_BAIRRO = SPACE
+               MOVE "BAIRRO NÃO PODE FICAR EM BRANCO" TO WS-MSGERRO
+               GO TO 3200-EXIT
+           END-IF
+           IF CLI_CIDADE = SPACE
+               MOVE "CIDADE NÃO PODE FICAR EM BRANCO" TO WS-MSGERRO
+               GO TO 3200-EXIT
+           END-IF
+           IF NOT CLI-UF-VALIDA
+               MOVE "ESTADO (UF) INVÁLIDO" TO WS-MSGERRO
+               GO TO 3200-EXIT
+           END-IF
+           PERFORM 3210-VALIDAR-CONTATOS THRU 3210-EXIT
+           IF NOT CONTATO-VALIDO
+               MOVE "TIPO DE CONTATO INVÁLIDO" TO WS-MSGERRO
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3210-VALIDAR-CONTATOS - every captured CTT_TIPO must be one of
+      * the five domain codes (F/C/X/W/O); a blank slot past
+      * CLI_QTD_CONTATOS was never captured and is not checked.
+      ******************************************************************
+       3210-VALIDAR-CONTATOS.
+           MOVE "S" TO WS-CONTATO-VALIDO
+           PERFORM 3211-TESTAR-CONTATO
+               VARYING WS-IDX-CONTATO FROM 1 BY 1
+               UNTIL WS-IDX-CONTATO > CLI_QTD_CONTATOS.
+       3210-EXIT.
+           EXIT.
+
+       3211-TESTAR-CONTATO.
+           SET CLI_IDX_CONTATO TO WS-IDX-CONTATO
+           IF NOT CTT-FIXO (CLI_IDX_CONTATO)
+              AND NOT CTT-CELULAR (CLI_IDX_CONTATO)
+              AND NOT CTT-FAX (CLI_IDX_CONTATO)
+              AND NOT CTT-WHATSAPP (CLI_IDX_CONTATO)
+              AND NOT CTT-COMERCIAL (CLI_IDX_CONTATO)
+               MOVE "N" TO WS-CONTATO-VALIDO
+           END-IF.
+
+      ******************************************************************
+      * 3300-CAPTURAR-CONTATOS - page through up to 5 CLI_CONTATOS
+      * slots, letting the operator fill in as many as are needed;
+      * leaving TIPO blank on a slot ends the list early.
+      ******************************************************************
+       3300-CAPTURAR-CONTATOS.
+           MOVE ZERO TO CLI_QTD_CONTATOS
+           MOVE "N" TO WS-FIM-CONTATOS
+           PERFORM 3310-CAPTURAR-UM-CONTATO
+               VARYING WS-IDX-CONTATO FROM 1 BY 1
+               UNTIL WS-IDX-CONTATO > 5 OR FIM-CONTATOS.
+       3300-EXIT.
+           EXIT.
+
+       3310-CAPTURAR-UM-CONTATO.
+           SET CLI_IDX_CONTATO TO WS-IDX-CONTATO
+           DISPLAY SS-CONTATO
+           ACCEPT SS-CONTATO
+           IF CTT_TIPO (CLI_IDX_CONTATO) = SPACE
+               MOVE "S" TO WS-FIM-CONTATOS
+           ELSE
+               ADD 1 TO CLI_QTD_CONTATOS
+           END-IF.
+       3310-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-CONSULTAR - look up a customer by ID_CLIENTE
+      ******************************************************************
+       4000-CONSULTAR.
+           MOVE SPACE TO FILE1-REC
+           INITIALIZE FILE1-REC
+           DISPLAY SS-CLS
+           DISPLAY SS-CABECALHO
+           MOVE "DIGITE 0 PARA BUSCAR POR NOME" TO WS-STATUS
+           DISPLAY SS-STATUS
+           DISPLAY SS-ID-CAMPO
+           ACCEPT SS-ID-CAMPO
+           IF CLI_ID = ZERO
+               PERFORM 4200-BUSCAR-POR-NOME THRU 4200-EXIT
+               GO TO 4000-EXIT
+           END-IF
+           READ FILE1
+               INVALID KEY
+                   MOVE "CLIENTE NÃO ENCONTRADO" TO WS-MSGERRO
+                   DISPLAY SS-ERRO
+               NOT INVALID KEY
+                   DISPLAY SS-CONSULTA
+                   ACCEPT SS-CONSULTA
+                   PERFORM 4100-EXIBIR-CONTATOS THRU 4100-EXIT
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4100-EXIBIR-CONTATOS - page read-only through the CLI_CONTATOS
+      * actually on file, one slot per screen, pausing for ENTER.
+      ******************************************************************
+       4100-EXIBIR-CONTATOS.
+           IF CLI_QTD_CONTATOS = ZERO
+               DISPLAY SS-CONTATO-LIMPAR
+               GO TO 4100-EXIT
+           END-IF
+           PERFORM 4110-EXIBIR-UM-CONTATO
+               VARYING WS-IDX-CONTATO FROM 1 BY 1
+               UNTIL WS-IDX-CONTATO > CLI_QTD_CONTATOS.
+       4100-EXIT.
+           EXIT.
+
+       4110-EXIBIR-UM-CONTATO.
+           SET CLI_IDX_CONTATO TO WS-IDX-CONTATO
+           DISPLAY SS-CONTATO-VIEW
+           MOVE "TECLE ENTER PARA O PRÓXIMO CONTATO" TO WS-STATUS
+           DISPLAY SS-STATUS
+           ACCEPT WS-RESP-PAGINA.
+       4110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4200-BUSCAR-POR-NOME - browse CLI_ALT_BUSCA for every customer
+      * whose NOME FANTASIA starts with the typed fragment, using
+      * START plus READ NEXT instead of a direct key READ.
+      ******************************************************************
+       4200-BUSCAR-POR-NOME.
+           MOVE SPACE TO CLI_TIPO_PESSOA
+           MOVE SPACE TO WS-FRAGMENTO
+           DISPLAY SS-BUSCA-NOME
+           ACCEPT SS-BUSCA-NOME
+           IF WS-FRAGMENTO = SPACE
+               GO TO 4200-EXIT
+           END-IF
+           IF CLI_TIPO_PESSOA = "f"
+               MOVE "F" TO CLI_TIPO_PESSOA
+           END-IF
+           IF CLI_TIPO_PESSOA = "j"
+               MOVE "J" TO CLI_TIPO_PESSOA
+           END-IF
+           PERFORM 4220-CALC-TAM-FRAGMENTO THRU 4220-EXIT
+           MOVE CLI_TIPO_PESSOA TO WS-BUSCA-CATEGORIA
+           MOVE CLI_TIPO_PESSOA TO CLI_CATEGORIA_BUSCA
+           MOVE WS-FRAGMENTO TO CLI_NOMEFANTASIA_BUSCA
+           MOVE SPACE TO CLI_RAZAOSOCIAL_BUSCA
+           START FILE1 KEY IS >= CLI_ALT_BUSCA
+               INVALID KEY
+                   MOVE "NENHUM CLIENTE ENCONTRADO" TO WS-MSGERRO
+                   DISPLAY SS-ERRO
+                   GO TO 4200-EXIT
+           END-START
+           MOVE "N" TO WS-FIM-BUSCA
+           MOVE "N" TO WS-ACHOU-REGISTRO
+           PERFORM 4210-LER-PROXIMO-BUSCA THRU 4210-EXIT
+               UNTIL FIM-BUSCA
+           IF NOT ACHOU-REGISTRO
+               MOVE "NENHUM CLIENTE ENCONTRADO" TO WS-MSGERRO
+               DISPLAY SS-ERRO
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+       4210-LER-PROXIMO-BUSCA.
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-BUSCA
+                   GO TO 4210-EXIT
+           END-READ
+           IF CLI_CATEGORIA_BUSCA NOT = WS-BUSCA-CATEGORIA
+               OR CLI_NOMEFANTASIA_BUSCA (1:WS-TAM-FRAG) NOT =
+                  WS-FRAGMENTO (1:WS-TAM-FRAG)
+               MOVE "S" TO WS-FIM-BUSCA
+               GO TO 4210-EXIT
+           END-IF
+           MOVE "S" TO WS-ACHOU-REGISTRO
+           DISPLAY SS-CONSULTA
+           ACCEPT SS-CONSULTA
+           PERFORM 4100-EXIBIR-CONTATOS THRU 4100-EXIT.
+       4210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4220-CALC-TAM-FRAGMENTO - trimmed length of WS-FRAGMENTO, used
+      * to compare only the typed portion of the name.
+      ******************************************************************
+       4220-CALC-TAM-FRAGMENTO.
+           PERFORM 4221-TESTAR-POSICAO
+               VARYING WS-TAM-FRAG FROM 40 BY -1
+               UNTIL WS-TAM-FRAG = 0
+                  OR WS-FRAGMENTO (WS-TAM-FRAG:1) NOT = SPACE.
+       4220-EXIT.
+           EXIT.
+
+       4221-TESTAR-POSICAO.
+           CONTINUE.
+
+      ******************************************************************
+      * 5000-ALTERAR - locate and rewrite an existing customer record
+      ******************************************************************
+       5000-ALTERAR.
+           MOVE SPACE TO FILE1-REC
+           INITIALIZE FILE1-REC
+           DISPLAY SS-CLS
+           DISPLAY SS-CABECALHO
+           DISPLAY SS-ID-CAMPO
+           ACCEPT SS-ID-CAMPO
+           IF CLI_ID = ZERO
+               MOVE "ALTERAÇÃO CANCELADA" TO WS-STATUS
+               GO TO 5000-EXIT
+           END-IF
+           READ FILE1
+               INVALID KEY
+                   MOVE "CLIENTE NÃO ENCONTRADO" TO WS-MSGERRO
+                   DISPLAY SS-ERRO
+                   GO TO 5000-EXIT
+           END-READ
+           PERFORM 7080-CAPTURAR-ANTERIOR THRU 7080-EXIT
+           DISPLAY SS-DADOS
+           ACCEPT SS-DADOS
+           PERFORM 3300-CAPTURAR-CONTATOS THRU 3300-EXIT
+           PERFORM 3200-VALIDAR-CADASTRO THRU 3200-EXIT
+           IF WS-MSGERRO NOT = SPACE
+               DISPLAY SS-ERRO
+               GO TO 5000-EXIT
+           END-IF
+           PERFORM 3100-VALIDAR-DOCUMENTO THRU 3100-EXIT
+           IF DOC-INVALIDO
+               MOVE "CNPJ/CPF INVÁLIDO - DÍGITO VERIFICADOR" TO
+                    WS-MSGERRO
+               DISPLAY SS-ERRO
+               GO TO 5000-EXIT
+           END-IF
+           MOVE CLI_TIPO_PESSOA TO CLI_CATEGORIA_BUSCA
+           MOVE CLI_NOMEFANTASIA TO CLI_NOMEFANTASIA_BUSCA
+           MOVE CLI_RAZAOSOCIAL TO CLI_RAZAOSOCIAL_BUSCA
+           MOVE "ALTERAR" TO WS-HIST-OPERACAO
+           PERFORM 7000-GRAVAR-HIST-ANTES THRU 7000-EXIT
+           PERFORM 8000-GRAVAR-CKPT-ATIVO THRU 8000-EXIT
+           REWRITE FILE1-REC
+               INVALID KEY
+                   MOVE "ERRO AO REGRAVAR O REGISTRO" TO WS-MSGERRO
+                   DISPLAY SS-ERRO
+               NOT INVALID KEY
+                   PERFORM 7010-GRAVAR-HIST-DEPOIS THRU 7010-EXIT
+                   MOVE "CLIENTE ALTERADO COM SUCESSO" TO WS-STATUS
+           END-REWRITE
+           PERFORM 8010-GRAVAR-CKPT-LIVRE THRU 8010-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-EXCLUIR - confirm and delete a customer record
+      ******************************************************************
+       6000-EXCLUIR.
+           MOVE SPACE TO FILE1-REC
+           INITIALIZE FILE1-REC
+           DISPLAY SS-CLS
+           DISPLAY SS-CABECALHO
+           DISPLAY SS-ID-CAMPO
+           ACCEPT SS-ID-CAMPO
+           IF CLI_ID = ZERO
+               MOVE "EXCLUSÃO CANCELADA" TO WS-STATUS
+               GO TO 6000-EXIT
+           END-IF
+           READ FILE1
+               INVALID KEY
+                   MOVE "CLIENTE NÃO ENCONTRADO" TO WS-MSGERRO
+                   DISPLAY SS-ERRO
+                   GO TO 6000-EXIT
+           END-READ
+           PERFORM 7080-CAPTURAR-ANTERIOR THRU 7080-EXIT
+           DISPLAY SS-CONSULTA
+           MOVE "CONFIRMA S/N?" TO WS-STATUS
+           DISPLAY SS-STATUS
+           ACCEPT WS-ERRO
+           IF NOT E-SIM
+               MOVE "EXCLUSÃO CANCELADA" TO WS-STATUS
+               GO TO 6000-EXIT
+           END-IF
+           MOVE ZERO TO WS-ID-CONFIRMA
+           DISPLAY SS-ID-CONFIRMA
+           ACCEPT SS-ID-CONFIRMA
+           IF WS-ID-CONFIRMA NOT = CLI_ID
+               MOVE "ID DIGITADO NÃO CONFERE - EXCLUSÃO CANCELADA"
+                    TO WS-MSGERRO
+               DISPLAY SS-ERRO
+               GO TO 6000-EXIT
+           END-IF
+           MOVE "EXCLUIR" TO WS-HIST-OPERACAO
+           PERFORM 7000-GRAVAR-HIST-ANTES THRU 7000-EXIT
+           PERFORM 8000-GRAVAR-CKPT-ATIVO THRU 8000-EXIT
+           DELETE FILE1
+               INVALID KEY
+                   MOVE "ERRO AO EXCLUIR O REGISTRO" TO WS-MSGERRO
+                   DISPLAY SS-ERRO
+               NOT INVALID KEY
+                   MOVE "CLIENTE EXCLUÍDO COM SUCESSO" TO WS-STATUS
+                   PERFORM 7020-GRAVAR-HIST-EXCLUIDO THRU 7020-EXIT
+           END-DELETE
+           PERFORM 8010-GRAVAR-CKPT-LIVRE THRU 8010-EXIT.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-7099 - CLI_HIST.DAT before/after audit trail
+      ******************************************************************
+       7000-GRAVAR-HIST-ANTES.
+           MOVE "ANTES" TO WH-IMAGEM
+           MOVE WSA-ID TO WH-ID
+           MOVE WSA-NOMEFANTASIA TO WH-NOMEFANTASIA
+           MOVE WSA-RAZAOSOCIAL TO WH-RAZAOSOCIAL
+           MOVE WSA-TIPO-PESSOA TO WH-TIPO-PESSOA
+           MOVE WSA-CNPJ TO WH-CNPJ
+           MOVE WSA-ENDERECO TO WH-ENDERECO
+           MOVE WSA-NUMERO TO WH-NUMERO
+           MOVE WSA-BAIRRO TO WH-BAIRRO
+           MOVE WSA-CIDADE TO WH-CIDADE
+           MOVE WSA-ESTADO TO WH-ESTADO
+           MOVE WSA-QTD-CONTATOS TO WH-QTD-CONTATOS
+           MOVE WSA-CONTATOS-HASH TO WH-CONTATOS-HASH
+           PERFORM 7099-GRAVAR-LINHA-HIST THRU 7099-EXIT.
+       7000-EXIT.
+           EXIT.
+
+       7010-GRAVAR-HIST-DEPOIS.
+           MOVE "DEPOIS" TO WH-IMAGEM
+           MOVE CLI_ID TO WH-ID
+           MOVE CLI_NOMEFANTASIA TO WH-NOMEFANTASIA
+           MOVE CLI_RAZAOSOCIAL TO WH-RAZAOSOCIAL
+           MOVE CLI_TIPO_PESSOA TO WH-TIPO-PESSOA
+           MOVE CLI_CNPJ TO WH-CNPJ
+           MOVE CLI_ENDERECO TO WH-ENDERECO
+           MOVE CLI_NUMERO TO WH-NUMERO
+           MOVE CLI_BAIRRO TO WH-BAIRRO
+           MOVE CLI_CIDADE TO WH-CIDADE
+           MOVE CLI_ESTADO TO WH-ESTADO
+           PERFORM 7090-CALC-HASH-CONTATOS THRU 7090-EXIT
+           MOVE CLI_QTD_CONTATOS TO WH-QTD-CONTATOS
+           MOVE WS-CONTATOS-HASH TO WH-CONTATOS-HASH
+           PERFORM 7099-GRAVAR-LINHA-HIST THRU 7099-EXIT.
+       7010-EXIT.
+           EXIT.
+
+       7020-GRAVAR-HIST-EXCLUIDO.
+           MOVE "DEPOIS" TO WH-IMAGEM
+           MOVE WSA-ID TO WH-ID
+           MOVE "*REGISTRO EXCLUIDO*" TO WH-NOMEFANTASIA
+           MOVE SPACE TO WH-RAZAOSOCIAL WH-TIPO-PESSOA WH-ENDERECO
+              WH-BAIRRO WH-CIDADE WH-ESTADO
+           MOVE ZERO TO WH-NUMERO WH-CNPJ WH-QTD-CONTATOS
+              WH-CONTATOS-HASH
+           PERFORM 7099-GRAVAR-LINHA-HIST THRU 7099-EXIT.
+       7020-EXIT.
+           EXIT.
+
+       7080-CAPTURAR-ANTERIOR.
+           MOVE CLI_ID TO WSA-ID
+           MOVE CLI_NOMEFANTASIA TO WSA-NOMEFANTASIA
+           MOVE CLI_RAZAOSOCIAL TO WSA-RAZAOSOCIAL
+           MOVE CLI_TIPO_PESSOA TO WSA-TIPO-PESSOA
+           MOVE CLI_CNPJ TO WSA-CNPJ
+           MOVE CLI_ENDERECO TO WSA-ENDERECO
+           MOVE CLI_NUMERO TO WSA-NUMERO
+           MOVE CLI_BAIRRO TO WSA-BAIRRO
+           MOVE CLI_CIDADE TO WSA-CIDADE
+           MOVE CLI_ESTADO TO WSA-ESTADO
+           MOVE CLI_QTD_CONTATOS TO WSA-QTD-CONTATOS
+           PERFORM 7090-CALC-HASH-CONTATOS THRU 7090-EXIT
+           MOVE WS-CONTATOS-HASH TO WSA-CONTATOS-HASH.
+       7080-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7090 - checksum of the CLI_CONTATOS slots actually in use, so
+      * a contact-only edit is visible in the before/after audit trail
+      * even when WH-QTD-CONTATOS does not change.
+      ******************************************************************
+       7090-CALC-HASH-CONTATOS.
+           MOVE ZERO TO WS-CONTATOS-HASH
+           PERFORM 7095-SOMAR-UM-CONTATO
+               VARYING WS-HASH-IDX FROM 1 BY 1
+               UNTIL WS-HASH-IDX > CLI_QTD_CONTATOS.
+       7090-EXIT.
+           EXIT.
+
+       7095-SOMAR-UM-CONTATO.
+           SET CLI_IDX_CONTATO TO WS-HASH-IDX
+           EVALUATE TRUE
+               WHEN CTT-FIXO (CLI_IDX_CONTATO)
+                   MOVE 1 TO WS-HASH-TIPO
+               WHEN CTT-CELULAR (CLI_IDX_CONTATO)
+                   MOVE 2 TO WS-HASH-TIPO
+               WHEN CTT-FAX (CLI_IDX_CONTATO)
+                   MOVE 3 TO WS-HASH-TIPO
+               WHEN CTT-WHATSAPP (CLI_IDX_CONTATO)
+                   MOVE 4 TO WS-HASH-TIPO
+               WHEN CTT-COMERCIAL (CLI_IDX_CONTATO)
+                   MOVE 5 TO WS-HASH-TIPO
+               WHEN OTHER
+                   MOVE 0 TO WS-HASH-TIPO
+           END-EVALUATE
+           IF CTT-E-WHATSAPP (CLI_IDX_CONTATO)
+               MOVE 1 TO WS-HASH-WPP
+           ELSE
+               MOVE 0 TO WS-HASH-WPP
+           END-IF
+           ADD CTT_DDD (CLI_IDX_CONTATO) CTT_NUMERO (CLI_IDX_CONTATO)
+              CTT_RAMAL (CLI_IDX_CONTATO) WS-HASH-TIPO WS-HASH-WPP
+              TO WS-CONTATOS-HASH.
+       7095-EXIT.
+           EXIT.
+
+       7099-GRAVAR-LINHA-HIST.
+           ACCEPT WH-DATA FROM DATE YYYYMMDD
+           ACCEPT WH-HORA FROM TIME
+           MOVE WS-HIST-OPERADOR TO WH-OPERADOR
+           MOVE WS-HIST-OPERACAO TO WH-OPERACAO
+           MOVE WS-HIST-REC TO HIST-LINHA
+           WRITE HIST-LINHA.
+       7099-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-8010 - CLI_CKPT.DAT restart checkpoint around WRITE/
+      * REWRITE/DELETE on FILE1
+      ******************************************************************
+       8000-GRAVAR-CKPT-ATIVO.
+           OPEN OUTPUT CLI-CKPT
+           INITIALIZE CKPT-LINHA
+           MOVE "ATIVO" TO CKPT-MARCADOR
+           MOVE WS-HIST-OPERACAO TO CKPT-OPERACAO
+           MOVE CLI_ID TO CKPT-ID
+           ACCEPT CKPT-DATA FROM DATE YYYYMMDD
+           ACCEPT CKPT-HORA FROM TIME
+           WRITE CKPT-LINHA
+           CLOSE CLI-CKPT.
+       8000-EXIT.
+           EXIT.
+
+       8010-GRAVAR-CKPT-LIVRE.
+           OPEN OUTPUT CLI-CKPT
+           INITIALIZE CKPT-LINHA
+           MOVE "LIVRE" TO CKPT-MARCADOR
+           MOVE SPACE TO CKPT-OPERACAO
+           MOVE ZERO TO CKPT-ID
+           MOVE SPACE TO CKPT-DATA
+           MOVE SPACE TO CKPT-HORA
+           WRITE CKPT-LINHA
+           CLOSE CLI-CKPT.
+       8010-EXIT.
+           EXIT.
+
        END PROGRAM CADCLIENTE.
