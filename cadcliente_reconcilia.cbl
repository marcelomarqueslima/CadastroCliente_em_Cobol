@@ -0,0 +1,308 @@
+      ******************************************************************
+      * Author: Marcelo Marques de Lima
+      * Date: 08/08/2026
+      * Purpose: Nightly integrity check for FILE1 (cliete.dat) -
+      *          compares today's record count and the lowest/highest
+      *          ID_CLIENTE on file against the totals stored by the
+      *          previous run, and raises an alert if the file shrank
+      *          or could not be opened cleanly.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CADCLIENTE_RECONCILIA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OPTIONAL FILE1 ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           ALTERNATE KEY CLI_RAZAOSOCIAL WITH DUPLICATES
+           ALTERNATE KEY CLI_ALT_BUSCA WITH DUPLICATES
+           FILE STATUS IS FS-STAT
+           RECORD KEY IS ID_CLIENTE.
+
+           SELECT OPTIONAL CTRL-FILE ASSIGN TO "./cli_ctrl.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS FS-STAT-CTRL.
+
+           SELECT REC-FILE ASSIGN TO "./reconcli.lst"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS FS-STAT-REC.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD FILE1 VALUE OF CLI_ID IS "./cliete.dat".
+
+           COPY CLIREG.
+
+       FD CTRL-FILE.
+
+       01 CTRL-LINHA.
+           05 CTR-DATA                PIC X(08).
+           05 CTR-FILA-01              PIC X(01) VALUE SPACE.
+           05 CTR-QTDE                PIC 9(08).
+           05 CTR-FILA-02              PIC X(01) VALUE SPACE.
+           05 CTR-ID-MIN               PIC 9(08).
+           05 CTR-FILA-03              PIC X(01) VALUE SPACE.
+           05 CTR-ID-MAX               PIC 9(08).
+           05 CTR-FILA-04              PIC X(41) VALUE SPACE.
+
+       FD REC-FILE.
+
+       01 REC-LINHA                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-STAT PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-ARQ-AUSENTE VALUE 05.
+           88 FS-NAO-EXISTE VALUE 35.
+
+       77 FS-STAT-CTRL PIC 9(02).
+           88 FS-OK-CTRL      VALUE ZEROS.
+           88 FS-CTRL-AUSENTE VALUE 05.
+
+       77 FS-STAT-REC PIC 9(02).
+           88 FS-OK-REC VALUE ZEROS.
+
+       77 WS-PRIMEIRO-REG    PIC X(01) VALUE "S".
+           88 WS-1A-LEITURA VALUE "S".
+
+       77 WS-QTDE-ATUAL      PIC 9(08) VALUE ZERO.
+       77 WS-ID-MIN-ATUAL    PIC 9(08) VALUE ZERO.
+       77 WS-ID-MAX-ATUAL    PIC 9(08) VALUE ZERO.
+       77 WS-HOJE            PIC X(08).
+
+       77 WS-CONTAGEM-VALIDA PIC X(01) VALUE "N".
+           88 WS-CONTAGEM-OK VALUE "S".
+
+      * Captured right after the OPEN INPUT FILE1 in 2000-PROCESSAR,
+      * before the later CLOSE FILE1 can overwrite FS-STAT - an
+      * OPTIONAL file opened with status 05 is still considered open,
+      * so its CLOSE is expected to report 00, not 05.
+       77 WS-ARQ-AUSENTE-FLAG PIC X(01) VALUE "N".
+           88 WS-ARQ-ESTAVA-AUSENTE VALUE "S".
+
+       01 WS-CTRL-ANTERIOR.
+           05 WCA-QTDE        PIC 9(08) VALUE ZERO.
+           05 WCA-ID-MIN      PIC 9(08) VALUE ZERO.
+           05 WCA-ID-MAX      PIC 9(08) VALUE ZERO.
+           05 WCA-EXISTE      PIC X(01) VALUE "N".
+               88 WCA-TEM-CONTROLE VALUE "S".
+
+       01 WS-CABECALHO.
+           05 FILLER PIC X(47) VALUE
+              "RECONCILIAÇÃO DIÁRIA DE CADASTRO DE CLIENTES".
+
+       01 WS-LINDET.
+           05 FILLER            PIC X(02) VALUE SPACE.
+           05 WS-DET-ROTULO      PIC X(21).
+           05 WS-DET-QTDE        PIC ZZZ.ZZZ.ZZ9.
+           05 FILLER            PIC X(03) VALUE SPACE.
+           05 WS-DET-ID-MIN      PIC Z(7)9.
+           05 FILLER            PIC X(03) VALUE SPACE.
+           05 WS-DET-ID-MAX      PIC Z(7)9.
+
+       01 WS-LINALERTA.
+           05 FILLER            PIC X(02) VALUE SPACE.
+           05 WS-ALERTA-TXTO     PIC X(100).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESSAR THRU 2000-EXIT
+           PERFORM 3000-COMPARAR THRU 3000-EXIT
+           PERFORM 4000-GRAVAR-CONTROLE THRU 4000-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           MOVE ZERO TO WS-QTDE-ATUAL
+           MOVE ZERO TO WS-ID-MIN-ATUAL
+           MOVE ZERO TO WS-ID-MAX-ATUAL
+           MOVE "S" TO WS-PRIMEIRO-REG
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD
+           OPEN OUTPUT REC-FILE
+           MOVE WS-CABECALHO TO REC-LINHA
+           WRITE REC-LINHA
+           MOVE SPACE TO REC-LINHA
+           WRITE REC-LINHA
+           PERFORM 1100-LER-CONTROLE-ANTERIOR THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LER-CONTROLE-ANTERIOR - pick up yesterday's totals, if any
+      ******************************************************************
+       1100-LER-CONTROLE-ANTERIOR.
+           MOVE ZERO TO WCA-QTDE WCA-ID-MIN WCA-ID-MAX
+           MOVE "N" TO WCA-EXISTE
+           OPEN INPUT CTRL-FILE
+           IF FS-OK-CTRL
+               READ CTRL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTR-QTDE TO WCA-QTDE
+                       MOVE CTR-ID-MIN TO WCA-ID-MIN
+                       MOVE CTR-ID-MAX TO WCA-ID-MAX
+                       MOVE "S" TO WCA-EXISTE
+               END-READ
+           END-IF
+           IF FS-OK-CTRL OR FS-CTRL-AUSENTE
+               CLOSE CTRL-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR - count FILE1 and track the ID_CLIENTE range
+      ******************************************************************
+       2000-PROCESSAR.
+           OPEN INPUT FILE1
+           IF NOT FS-OK AND NOT FS-ARQ-AUSENTE
+               MOVE "*** ALERTA: FALHA AO ABRIR O CADASTRO DE" &
+                    " CLIENTES - VERIFIQUE O ARQUIVO ***" TO
+                    WS-ALERTA-TXTO
+               PERFORM 5000-GRAVAR-ALERTA THRU 5000-EXIT
+           END-IF
+           IF FS-OK
+               MOVE "S" TO WS-CONTAGEM-VALIDA
+           END-IF
+           IF FS-ARQ-AUSENTE
+               MOVE "S" TO WS-ARQ-AUSENTE-FLAG
+           END-IF
+           IF FS-OK
+               PERFORM 2100-LER-CLIENTE THRU 2100-EXIT
+               PERFORM 2200-TRATAR-CLIENTE THRU 2200-EXIT
+                   UNTIL FS-NAO-EXISTE
+           END-IF
+           IF FS-OK OR FS-ARQ-AUSENTE
+               CLOSE FILE1
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-CLIENTE.
+           READ FILE1
+               AT END
+                   MOVE 35 TO FS-STAT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-TRATAR-CLIENTE.
+           ADD 1 TO WS-QTDE-ATUAL
+           IF WS-1A-LEITURA
+               MOVE CLI_ID TO WS-ID-MIN-ATUAL
+               MOVE CLI_ID TO WS-ID-MAX-ATUAL
+               MOVE "N" TO WS-PRIMEIRO-REG
+           ELSE
+               IF CLI_ID < WS-ID-MIN-ATUAL
+                   MOVE CLI_ID TO WS-ID-MIN-ATUAL
+               END-IF
+               IF CLI_ID > WS-ID-MAX-ATUAL
+                   MOVE CLI_ID TO WS-ID-MAX-ATUAL
+               END-IF
+           END-IF
+           PERFORM 2100-LER-CLIENTE THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-COMPARAR - print today's/yesterday's totals and alert on
+      * shrinkage
+      ******************************************************************
+       3000-COMPARAR.
+           MOVE "CONTAGEM ATUAL......:" TO WS-DET-ROTULO
+           MOVE WS-QTDE-ATUAL TO WS-DET-QTDE
+           MOVE WS-ID-MIN-ATUAL TO WS-DET-ID-MIN
+           MOVE WS-ID-MAX-ATUAL TO WS-DET-ID-MAX
+           MOVE WS-LINDET TO REC-LINHA
+           WRITE REC-LINHA
+           IF WCA-TEM-CONTROLE
+               MOVE "CONTAGEM ANTERIOR...:" TO WS-DET-ROTULO
+               MOVE WCA-QTDE TO WS-DET-QTDE
+               MOVE WCA-ID-MIN TO WS-DET-ID-MIN
+               MOVE WCA-ID-MAX TO WS-DET-ID-MAX
+               MOVE WS-LINDET TO REC-LINHA
+               WRITE REC-LINHA
+               IF WS-ARQ-ESTAVA-AUSENTE
+                   MOVE "*** ALERTA: CADASTRO DE CLIENTES AUSENTE -" &
+                        " HAVIA REGISTROS NA RECONCILIAÇÃO" &
+                        " ANTERIOR ***" TO WS-ALERTA-TXTO
+                   PERFORM 5000-GRAVAR-ALERTA THRU 5000-EXIT
+               END-IF
+               IF WS-CONTAGEM-OK AND WS-QTDE-ATUAL < WCA-QTDE
+                   MOVE "*** ALERTA: A QUANTIDADE DE CLIENTES" &
+                        " DIMINUIU DESDE A ULTIMA RECONCILIAÇÃO ***"
+                        TO WS-ALERTA-TXTO
+                   PERFORM 5000-GRAVAR-ALERTA THRU 5000-EXIT
+               END-IF
+               IF WS-CONTAGEM-OK AND WS-QTDE-ATUAL > ZERO AND
+                  (WS-ID-MIN-ATUAL > WCA-ID-MIN OR
+                   WS-ID-MAX-ATUAL < WCA-ID-MAX)
+                   MOVE "*** ALERTA: A FAIXA DE ID_CLIENTE" &
+                        " ENCOLHEU - PODE HAVER REGISTROS" &
+                        " EXCLUIDOS FORA DO FLUXO NORMAL ***" TO
+                        WS-ALERTA-TXTO
+                   PERFORM 5000-GRAVAR-ALERTA THRU 5000-EXIT
+               END-IF
+           ELSE
+               MOVE "*** AVISO: NÃO HÁ CONTROLE ANTERIOR -" &
+                    " PRIMEIRA EXECUÇÃO DA RECONCILIAÇÃO ***" TO
+                    WS-ALERTA-TXTO
+               PERFORM 5000-GRAVAR-ALERTA THRU 5000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-GRAVAR-CONTROLE - persist today's totals for tomorrow
+      ******************************************************************
+       4000-GRAVAR-CONTROLE.
+           OPEN OUTPUT CTRL-FILE
+           INITIALIZE CTRL-LINHA
+           IF WS-CONTAGEM-OK
+               MOVE WS-HOJE TO CTR-DATA
+               MOVE WS-QTDE-ATUAL TO CTR-QTDE
+               MOVE WS-ID-MIN-ATUAL TO CTR-ID-MIN
+               MOVE WS-ID-MAX-ATUAL TO CTR-ID-MAX
+           ELSE
+               MOVE WS-HOJE TO CTR-DATA
+               MOVE WCA-QTDE TO CTR-QTDE
+               MOVE WCA-ID-MIN TO CTR-ID-MIN
+               MOVE WCA-ID-MAX TO CTR-ID-MAX
+           END-IF
+           WRITE CTRL-LINHA
+           CLOSE CTRL-FILE.
+       4000-EXIT.
+           EXIT.
+
+       5000-GRAVAR-ALERTA.
+           MOVE WS-LINALERTA TO REC-LINHA
+           WRITE REC-LINHA.
+       5000-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE REC-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM CADCLIENTE_RECONCILIA.
