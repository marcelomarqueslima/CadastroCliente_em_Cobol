@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: BILLREG
+      * Purpose : fixed-width interchange record shared by
+      *           CADCLIENTE_EXPORTA and CADCLIENTE_IMPORTA to hand
+      *           the core customer fields to/from the billing system.
+      ******************************************************************
+       01 BILL-REC.
+           05 BILL-ID                          PIC 9(08).
+           05 BILL-RAZAOSOCIAL                  PIC X(80).
+           05 BILL-ENDERECO                     PIC X(80).
+           05 BILL-NUMERO                       PIC 9(10).
+           05 BILL-BAIRRO                       PIC X(50).
+           05 BILL-CIDADE                       PIC X(50).
+           05 BILL-ESTADO                       PIC X(02).
