@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Copybook: CLIREG
+      * Purpose : FILE1-REC layout shared by CADCLIENTE and its batch
+      *           companions (relatório, reconciliação, exportação and
+      *           importação), so the record description only lives
+      *           in one place.
+      * Modification History
+      * 08/08/2026 MML Factored out of CADCLIENTE for CADCLIENTE_
+      *                RELATORIO.
+      * 08/08/2026 MML Replaced the single CLI_TELEFONE/CLI_CELULAR
+      *                slots with the CLI_CONTATOS table so a customer
+      *                can carry more than one phone number.
+      * 08/08/2026 MML Added the CLI-UF-VALIDA domain check to
+      *                CLI_ESTADO.
+      ******************************************************************
+       01 FILE1-REC.
+           05 ID_CLIENTE.
+               10 CLI_ID                       PIC 9(8).
+           05 CLI_NOMEFANTASIA                 PIC X(80).
+           05 CLI_RAZAOSOCIAL                  PIC X(80).
+           05 CLI_TIPO_PESSOA                  PIC X(01).
+               88 CLI-PESSOA-FISICA    VALUE "F".
+               88 CLI-PESSOA-JURIDICA  VALUE "J".
+           05 CLI_CNPJ                         PIC 9(14).
+           05 CLI_ENDERECO                     PIC X(80).
+           05 CLI_NUMERO                       PIC 9(10).
+           05 CLI_BAIRRO                       PIC X(50).
+           05 CLI_CIDADE                       PIC X(50).
+           05 CLI_ESTADO                       PIC X(2).
+               88 CLI-UF-VALIDA VALUES
+                  "AC" "AL" "AP" "AM" "BA" "CE" "DF" "ES" "GO"
+                  "MA" "MT" "MS" "MG" "PA" "PB" "PR" "PE" "PI"
+                  "RJ" "RN" "RS" "RO" "RR" "SC" "SP" "SE" "TO".
+           05 CLI_QTD_CONTATOS                 PIC 9(02).
+           05 CLI_CONTATOS OCCURS 5 TIMES
+                           INDEXED BY CLI_IDX_CONTATO.
+               10 CTT_TIPO                     PIC X(01).
+                   88 CTT-FIXO        VALUE "F".
+                   88 CTT-CELULAR     VALUE "C".
+                   88 CTT-FAX         VALUE "X".
+                   88 CTT-WHATSAPP    VALUE "W".
+                   88 CTT-COMERCIAL   VALUE "O".
+               10 CTT_DDD                      PIC 9(02).
+               10 CTT_NUMERO                   PIC 9(09).
+               10 CTT_RAMAL                    PIC 9(05).
+               10 CTT_EH_WHATSAPP              PIC X(01).
+                   88 CTT-E-WHATSAPP  VALUE "S".
+           05 CLI_ALT_BUSCA.
+               10 CLI_CATEGORIA_BUSCA          PIC X.
+               10 CLI_NOMEFANTASIA_BUSCA       PIC X(80).
+               10 CLI_RAZAOSOCIAL_BUSCA        PIC X(80).
+           05 FILLER                           PIC X(100).
