@@ -0,0 +1,44 @@
+      ******************************************************************
+      * Copybook: HISTREG
+      * Purpose : WS-HIST-REC layout shared by CADCLIENTE and
+      *           CADCLIENTE_IMPORTA - the before/after audit image
+      *           written to CLI_HIST.DAT has to match field-for-field
+      *           regardless of which program is appending to it.
+      * Modification History
+      * 09/08/2026 MML Factored out of CADCLIENTE so CADCLIENTE_IMPORTA
+      *                can append to CLI_HIST.DAT too.
+      ******************************************************************
+       01 WS-HIST-REC.
+           05 WH-DATA               PIC X(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-HORA                PIC X(06).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-OPERADOR            PIC X(20).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-OPERACAO            PIC X(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-IMAGEM              PIC X(06).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-ID                  PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-NOMEFANTASIA        PIC X(80).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-RAZAOSOCIAL         PIC X(80).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-TIPO-PESSOA         PIC X(01).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-CNPJ                PIC 9(14).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-ENDERECO            PIC X(80).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-NUMERO              PIC 9(10).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-BAIRRO              PIC X(50).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-CIDADE              PIC X(50).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-ESTADO              PIC X(02).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-QTD-CONTATOS        PIC 9(02).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WH-CONTATOS-HASH       PIC 9(09).
