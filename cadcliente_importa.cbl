@@ -0,0 +1,373 @@
+      ******************************************************************
+      * Author: Marcelo Marques de Lima
+      * Date: 08/08/2026
+      * Purpose: Read back the fixed-width interchange file the
+      *          billing system hands us and apply any address/name
+      *          updates to FILE1 (cliete.dat), matched by ID_CLIENTE.
+      *          Document data (CNPJ/CPF, contacts) is left alone -
+      *          billing only ever touches the mailing fields.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CADCLIENTE_IMPORTA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OPTIONAL FILE1 ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE RANDOM
+           ALTERNATE KEY CLI_RAZAOSOCIAL WITH DUPLICATES
+           ALTERNATE KEY CLI_ALT_BUSCA WITH DUPLICATES
+           FILE STATUS IS FS-STAT
+           RECORD KEY IS ID_CLIENTE.
+
+           SELECT BILL-FILE ASSIGN TO "./billing_import.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS FS-STAT-BILL.
+
+           SELECT IMP-LOG ASSIGN TO "./impcli.lst"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS FS-STAT-LOG.
+
+           SELECT OPTIONAL CLI-HIST ASSIGN TO "./cli_hist.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS FS-STAT-HIST.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD FILE1 VALUE OF CLI_ID IS "./cliete.dat".
+
+           COPY CLIREG.
+
+       FD BILL-FILE.
+
+           COPY BILLREG.
+
+       FD IMP-LOG.
+
+       01 LOG-LINHA                           PIC X(132).
+
+      *----------------------------------------------------------------
+      * CLI_HIST.DAT - same before/after audit trail CADCLIENTE writes
+      * for ALTERAR/EXCLUIR, so a billing-driven update is traceable
+      * too.
+      *----------------------------------------------------------------
+       FD CLI-HIST.
+
+       01 HIST-LINHA                           PIC X(450).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-STAT PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-ARQ-AUSENTE VALUE 05.
+
+       77 FS-STAT-BILL PIC 9(02).
+           88 FS-OK-BILL      VALUE ZEROS.
+           88 FS-BILL-FIM     VALUE 10.
+
+       77 FS-STAT-LOG PIC 9(02).
+           88 FS-OK-LOG VALUE ZEROS.
+
+       77 FS-STAT-HIST PIC 9(02).
+           88 FS-OK-HIST VALUE ZEROS.
+
+       77 WS-HIST-OPERADOR PIC X(20).
+       77 WS-HIST-OPERACAO PIC X(08).
+
+       77 WS-HASH-IDX PIC 9(02) COMP.
+       77 WS-CONTATOS-HASH PIC 9(09) COMP.
+       77 WS-HASH-TIPO PIC 9(01) COMP.
+       77 WS-HASH-WPP PIC 9(01) COMP.
+
+       COPY HISTREG.
+
+       77 WS-QTD-ATUALIZADOS     PIC 9(08) VALUE ZERO.
+       77 WS-QTD-NAO-ENCONTRADOS PIC 9(08) VALUE ZERO.
+       77 WS-QTD-REJEITADOS      PIC 9(08) VALUE ZERO.
+
+       77 WS-END-SITUACAO PIC X(01) VALUE "S".
+           88 WS-END-VALIDO VALUE "S".
+
+       01 WS-CABECALHO.
+           05 FILLER PIC X(51) VALUE
+              "IMPORTAÇÃO DE CLIENTES DO SISTEMA DE FATURAMENTO".
+
+       01 WS-LINDET.
+           05 FILLER            PIC X(02) VALUE SPACE.
+           05 WS-DET-ID          PIC 9(08).
+           05 FILLER            PIC X(02) VALUE SPACE.
+           05 WS-DET-SITUACAO    PIC X(30).
+
+       01 WS-LINRESUMO1.
+           05 FILLER             PIC X(02) VALUE SPACE.
+           05 FILLER             PIC X(30) VALUE
+              "TOTAL DE CLIENTES ATUALIZADOS:".
+           05 WS-RES-ATUALIZADOS  PIC ZZZ.ZZZ.ZZ9.
+
+       01 WS-LINRESUMO2.
+           05 FILLER             PIC X(02) VALUE SPACE.
+           05 FILLER             PIC X(32) VALUE
+              "TOTAL NÃO ENCONTRADOS.........:".
+           05 WS-RES-NAO-ENC      PIC ZZZ.ZZZ.ZZ9.
+
+       01 WS-LINRESUMO3.
+           05 FILLER             PIC X(02) VALUE SPACE.
+           05 FILLER             PIC X(32) VALUE
+              "TOTAL REJEITADOS (ENDEREÇO)...:".
+           05 WS-RES-REJEITADOS   PIC ZZZ.ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESSAR THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           MOVE ZERO TO WS-QTD-ATUALIZADOS
+           MOVE ZERO TO WS-QTD-NAO-ENCONTRADOS
+           OPEN INPUT BILL-FILE
+           OPEN OUTPUT IMP-LOG
+           MOVE WS-CABECALHO TO LOG-LINHA
+           WRITE LOG-LINHA
+           MOVE SPACE TO LOG-LINHA
+           WRITE LOG-LINHA
+           OPEN I-O FILE1
+           IF NOT FS-OK AND NOT FS-ARQ-AUSENTE
+               MOVE "*** ERRO AO ABRIR O CADASTRO DE CLIENTES ***" TO
+                    LOG-LINHA
+               WRITE LOG-LINHA
+           END-IF
+           OPEN EXTEND CLI-HIST
+           IF NOT FS-OK-HIST
+               CLOSE CLI-HIST
+               OPEN OUTPUT CLI-HIST
+               CLOSE CLI-HIST
+               OPEN EXTEND CLI-HIST
+           END-IF
+           MOVE "IMPORTAR" TO WS-HIST-OPERACAO
+           ACCEPT WS-HIST-OPERADOR FROM ENVIRONMENT "USER"
+           IF WS-HIST-OPERADOR = SPACE
+               MOVE "DESCONHECIDO" TO WS-HIST-OPERADOR
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR - apply every BILL-FILE record to FILE1
+      ******************************************************************
+       2000-PROCESSAR.
+           IF FS-OK AND FS-OK-BILL
+               PERFORM 2100-LER-INTERCAMBIO THRU 2100-EXIT
+               PERFORM 2200-APLICAR-CLIENTE THRU 2200-EXIT
+                   UNTIL FS-BILL-FIM
+           END-IF
+           IF FS-OK OR FS-ARQ-AUSENTE
+               CLOSE FILE1
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-INTERCAMBIO.
+           READ BILL-FILE
+               AT END
+                   MOVE 10 TO FS-STAT-BILL
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-APLICAR-CLIENTE.
+           MOVE BILL-ID TO CLI_ID
+           READ FILE1
+               INVALID KEY
+                   MOVE "NÃO ENCONTRADO - IGNORADO" TO
+                        WS-DET-SITUACAO
+                   ADD 1 TO WS-QTD-NAO-ENCONTRADOS
+               NOT INVALID KEY
+                   PERFORM 2300-ATUALIZAR-CLIENTE THRU 2300-EXIT
+           END-READ
+           MOVE BILL-ID TO WS-DET-ID
+           MOVE WS-LINDET TO LOG-LINHA
+           WRITE LOG-LINHA
+           PERFORM 2100-LER-INTERCAMBIO THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-ATUALIZAR-CLIENTE.
+           PERFORM 2310-VALIDAR-ENDERECO-BILL THRU 2310-EXIT
+           IF NOT WS-END-VALIDO
+               MOVE "ENDEREÇO INVÁLIDO - IGNORADO" TO WS-DET-SITUACAO
+               ADD 1 TO WS-QTD-REJEITADOS
+               GO TO 2300-EXIT
+           END-IF
+           PERFORM 7000-GRAVAR-HIST-ANTES THRU 7000-EXIT
+           MOVE BILL-RAZAOSOCIAL TO CLI_RAZAOSOCIAL
+           MOVE BILL-ENDERECO TO CLI_ENDERECO
+           MOVE BILL-NUMERO TO CLI_NUMERO
+           MOVE BILL-BAIRRO TO CLI_BAIRRO
+           MOVE BILL-CIDADE TO CLI_CIDADE
+           MOVE BILL-ESTADO TO CLI_ESTADO
+           MOVE CLI_TIPO_PESSOA TO CLI_CATEGORIA_BUSCA
+           MOVE CLI_NOMEFANTASIA TO CLI_NOMEFANTASIA_BUSCA
+           MOVE CLI_RAZAOSOCIAL TO CLI_RAZAOSOCIAL_BUSCA
+           REWRITE FILE1-REC
+               INVALID KEY
+                   MOVE "ERRO AO REGRAVAR - IGNORADO" TO
+                        WS-DET-SITUACAO
+               NOT INVALID KEY
+                   MOVE "ATUALIZADO" TO WS-DET-SITUACAO
+                   ADD 1 TO WS-QTD-ATUALIZADOS
+                   PERFORM 7010-GRAVAR-HIST-DEPOIS THRU 7010-EXIT
+           END-REWRITE.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2310-VALIDAR-ENDERECO-BILL - same address completeness and UF
+      * domain check CADCLIENTE applies on INCLUIR/ALTERAR, so a billing
+      * feed record cannot reintroduce a blank city or a bad UF.
+      ******************************************************************
+       2310-VALIDAR-ENDERECO-BILL.
+           MOVE "S" TO WS-END-SITUACAO
+           IF BILL-ENDERECO = SPACE
+               MOVE "N" TO WS-END-SITUACAO
+               GO TO 2310-EXIT
+           END-IF
+           IF BILL-BAIRRO = SPACE
+               MOVE "N" TO WS-END-SITUACAO
+               GO TO 2310-EXIT
+           END-IF
+           IF BILL-CIDADE = SPACE
+               MOVE "N" TO WS-END-SITUACAO
+               GO TO 2310-EXIT
+           END-IF
+           MOVE BILL-ESTADO TO CLI_ESTADO
+           IF NOT CLI-UF-VALIDA
+               MOVE "N" TO WS-END-SITUACAO
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-7099 - CLI_HIST.DAT before/after audit trail, same shape
+      * as CADCLIENTE's 5000-ALTERAR, for the fields this billing feed
+      * is allowed to touch.
+      ******************************************************************
+       7000-GRAVAR-HIST-ANTES.
+           MOVE "ANTES" TO WH-IMAGEM
+           MOVE CLI_ID TO WH-ID
+           MOVE CLI_NOMEFANTASIA TO WH-NOMEFANTASIA
+           MOVE CLI_RAZAOSOCIAL TO WH-RAZAOSOCIAL
+           MOVE CLI_TIPO_PESSOA TO WH-TIPO-PESSOA
+           MOVE CLI_CNPJ TO WH-CNPJ
+           MOVE CLI_ENDERECO TO WH-ENDERECO
+           MOVE CLI_NUMERO TO WH-NUMERO
+           MOVE CLI_BAIRRO TO WH-BAIRRO
+           MOVE CLI_CIDADE TO WH-CIDADE
+           MOVE CLI_ESTADO TO WH-ESTADO
+           PERFORM 7090-CALC-HASH-CONTATOS THRU 7090-EXIT
+           MOVE CLI_QTD_CONTATOS TO WH-QTD-CONTATOS
+           MOVE WS-CONTATOS-HASH TO WH-CONTATOS-HASH
+           PERFORM 7099-GRAVAR-LINHA-HIST THRU 7099-EXIT.
+       7000-EXIT.
+           EXIT.
+
+       7010-GRAVAR-HIST-DEPOIS.
+           MOVE "DEPOIS" TO WH-IMAGEM
+           MOVE CLI_ID TO WH-ID
+           MOVE CLI_NOMEFANTASIA TO WH-NOMEFANTASIA
+           MOVE CLI_RAZAOSOCIAL TO WH-RAZAOSOCIAL
+           MOVE CLI_TIPO_PESSOA TO WH-TIPO-PESSOA
+           MOVE CLI_CNPJ TO WH-CNPJ
+           MOVE CLI_ENDERECO TO WH-ENDERECO
+           MOVE CLI_NUMERO TO WH-NUMERO
+           MOVE CLI_BAIRRO TO WH-BAIRRO
+           MOVE CLI_CIDADE TO WH-CIDADE
+           MOVE CLI_ESTADO TO WH-ESTADO
+           PERFORM 7090-CALC-HASH-CONTATOS THRU 7090-EXIT
+           MOVE CLI_QTD_CONTATOS TO WH-QTD-CONTATOS
+           MOVE WS-CONTATOS-HASH TO WH-CONTATOS-HASH
+           PERFORM 7099-GRAVAR-LINHA-HIST THRU 7099-EXIT.
+       7010-EXIT.
+           EXIT.
+
+       7090-CALC-HASH-CONTATOS.
+           MOVE ZERO TO WS-CONTATOS-HASH
+           PERFORM 7095-SOMAR-UM-CONTATO
+               VARYING WS-HASH-IDX FROM 1 BY 1
+               UNTIL WS-HASH-IDX > CLI_QTD_CONTATOS.
+       7090-EXIT.
+           EXIT.
+
+       7095-SOMAR-UM-CONTATO.
+           SET CLI_IDX_CONTATO TO WS-HASH-IDX
+           EVALUATE TRUE
+               WHEN CTT-FIXO (CLI_IDX_CONTATO)
+                   MOVE 1 TO WS-HASH-TIPO
+               WHEN CTT-CELULAR (CLI_IDX_CONTATO)
+                   MOVE 2 TO WS-HASH-TIPO
+               WHEN CTT-FAX (CLI_IDX_CONTATO)
+                   MOVE 3 TO WS-HASH-TIPO
+               WHEN CTT-WHATSAPP (CLI_IDX_CONTATO)
+                   MOVE 4 TO WS-HASH-TIPO
+               WHEN CTT-COMERCIAL (CLI_IDX_CONTATO)
+                   MOVE 5 TO WS-HASH-TIPO
+               WHEN OTHER
+                   MOVE 0 TO WS-HASH-TIPO
+           END-EVALUATE
+           IF CTT-E-WHATSAPP (CLI_IDX_CONTATO)
+               MOVE 1 TO WS-HASH-WPP
+           ELSE
+               MOVE 0 TO WS-HASH-WPP
+           END-IF
+           ADD CTT_DDD (CLI_IDX_CONTATO) CTT_NUMERO (CLI_IDX_CONTATO)
+              CTT_RAMAL (CLI_IDX_CONTATO) WS-HASH-TIPO WS-HASH-WPP
+              TO WS-CONTATOS-HASH.
+       7095-EXIT.
+           EXIT.
+
+       7099-GRAVAR-LINHA-HIST.
+           ACCEPT WH-DATA FROM DATE YYYYMMDD
+           ACCEPT WH-HORA FROM TIME
+           MOVE WS-HIST-OPERADOR TO WH-OPERADOR
+           MOVE WS-HIST-OPERACAO TO WH-OPERACAO
+           MOVE WS-HIST-REC TO HIST-LINHA
+           WRITE HIST-LINHA.
+       7099-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           MOVE WS-QTD-ATUALIZADOS TO WS-RES-ATUALIZADOS
+           MOVE WS-LINRESUMO1 TO LOG-LINHA
+           WRITE LOG-LINHA
+           MOVE WS-QTD-NAO-ENCONTRADOS TO WS-RES-NAO-ENC
+           MOVE WS-LINRESUMO2 TO LOG-LINHA
+           WRITE LOG-LINHA
+           MOVE WS-QTD-REJEITADOS TO WS-RES-REJEITADOS
+           MOVE WS-LINRESUMO3 TO LOG-LINHA
+           WRITE LOG-LINHA
+           CLOSE BILL-FILE
+           CLOSE IMP-LOG
+           IF FS-OK-HIST
+               CLOSE CLI-HIST
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM CADCLIENTE_IMPORTA.
