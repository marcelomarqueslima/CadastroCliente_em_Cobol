@@ -0,0 +1,262 @@
+      ******************************************************************
+      * Author: Marcelo Marques de Lima
+      * Date: 08/08/2026
+      * Purpose: Batch listing of FILE1 (cliete.dat) grouped by
+      *          CLI_ESTADO/CLI_CIDADE, with a page heading and a
+      *          customer-count subtotal at each state break, so the
+      *          sales team can be handed a printed roster instead of
+      *          going through CADCLIENTE's CONSULTAR screen.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CADCLIENTE_RELATORIO.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OPTIONAL FILE1 ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           ALTERNATE KEY CLI_RAZAOSOCIAL WITH DUPLICATES
+           ALTERNATE KEY CLI_ALT_BUSCA WITH DUPLICATES
+           FILE STATUS IS FS-STAT
+           RECORD KEY IS ID_CLIENTE.
+
+           SELECT WORK-SORT ASSIGN TO "./relclien.srt".
+
+           SELECT REL-FILE ASSIGN TO "./relcliente.lst"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS FS-STAT-REL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD FILE1 VALUE OF CLI_ID IS "./cliete.dat".
+
+           COPY CLIREG.
+
+       SD WORK-SORT.
+
+           COPY CLIREG
+               REPLACING ==FILE1-REC== BY ==SORT-REC==
+                 ==ID_CLIENTE== BY ==SRT-ID-CLIENTE==
+                 ==CLI_ID== BY ==SRT-ID==
+                 ==CLI_NOMEFANTASIA_BUSCA== BY
+                    ==SRT-NOMEFANTASIA-BUSCA==
+                 ==CLI_RAZAOSOCIAL_BUSCA== BY
+                    ==SRT-RAZAOSOCIAL-BUSCA==
+                 ==CLI_CATEGORIA_BUSCA== BY ==SRT-CATEGORIA-BUSCA==
+                 ==CLI_ALT_BUSCA== BY ==SRT-ALT-BUSCA==
+                 ==CLI_NOMEFANTASIA== BY ==SRT-NOMEFANTASIA==
+                 ==CLI_RAZAOSOCIAL== BY ==SRT-RAZAOSOCIAL==
+                 ==CLI_TIPO_PESSOA== BY ==SRT-TIPO-PESSOA==
+                 ==CLI-PESSOA-FISICA== BY ==SRT-PESSOA-FISICA==
+                 ==CLI-PESSOA-JURIDICA== BY
+                    ==SRT-PESSOA-JURIDICA==
+                 ==CLI_CNPJ== BY ==SRT-CNPJ==
+                 ==CLI_ENDERECO== BY ==SRT-ENDERECO==
+                 ==CLI_NUMERO== BY ==SRT-NUMERO==
+                 ==CLI_BAIRRO== BY ==SRT-BAIRRO==
+                 ==CLI_CIDADE== BY ==SRT-CIDADE==
+                 ==CLI_ESTADO== BY ==SRT-ESTADO==
+                 ==CLI-UF-VALIDA== BY ==SRT-UF-VALIDA==
+                 ==CLI_QTD_CONTATOS== BY ==SRT-QTD-CONTATOS==
+                 ==CLI_CONTATOS== BY ==SRT-CONTATOS==
+                 ==CLI_IDX_CONTATO== BY ==SRT-IDX-CONTATO==
+                 ==CTT_TIPO== BY ==SRT-CTT-TIPO==
+                 ==CTT-FIXO== BY ==SRT-CTT-FIXO==
+                 ==CTT-CELULAR== BY ==SRT-CTT-CELULAR==
+                 ==CTT-FAX== BY ==SRT-CTT-FAX==
+                 ==CTT-WHATSAPP== BY ==SRT-CTT-WHATSAPP==
+                 ==CTT-COMERCIAL== BY ==SRT-CTT-COMERCIAL==
+                 ==CTT_DDD== BY ==SRT-CTT-DDD==
+                 ==CTT_NUMERO== BY ==SRT-CTT-NUMERO==
+                 ==CTT_RAMAL== BY ==SRT-CTT-RAMAL==
+                 ==CTT_EH_WHATSAPP== BY ==SRT-CTT-EH-WHATSAPP==
+                 ==CTT-E-WHATSAPP== BY ==SRT-CTT-E-WHATSAPP==.
+
+       FD REL-FILE.
+
+       01 REL-LINHA                            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-STAT PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-NAO-EXISTE VALUE 35.
+
+       77 FS-STAT-REL PIC 9(02).
+           88 FS-OK-REL VALUE ZEROS.
+
+       77 WS-LINHAS-PAGINA       PIC 9(02) VALUE 50.
+       77 WS-LINHAS-IMPRESSAS    PIC 9(02) VALUE ZERO.
+       77 WS-PAGINA              PIC 9(04) VALUE ZERO.
+       77 WS-QTDE-ESTADO         PIC 9(06) VALUE ZERO.
+       77 WS-QTDE-GERAL          PIC 9(06) VALUE ZERO.
+       77 WS-PRIMEIRO-REG        PIC X(01) VALUE "S".
+           88 WS-1A-LEITURA VALUE "S".
+
+       01 WS-ESTADO-ANTERIOR         PIC X(02) VALUE SPACE.
+
+       01 WS-CABECALHO1.
+           05 FILLER            PIC X(45) VALUE
+              "RELATORIO DE CLIENTES - POR ESTADO/CIDADE".
+           05 FILLER            PIC X(10) VALUE "PAGINA:".
+           05 WS-CAB-PAGINA     PIC ZZZ9.
+
+       01 WS-LINDET.
+           05 FILLER            PIC X(02) VALUE SPACE.
+           05 WS-DET-ID         PIC 9(08).
+           05 FILLER            PIC X(02) VALUE SPACE.
+           05 WS-DET-NOME       PIC X(40).
+           05 WS-DET-RAZAO      PIC X(40).
+           05 FILLER            PIC X(02) VALUE SPACE.
+           05 WS-DET-CIDADE     PIC X(30).
+           05 FILLER            PIC X(02) VALUE SPACE.
+           05 WS-DET-ESTADO     PIC X(02).
+
+       01 WS-LINSUBTOT.
+           05 FILLER            PIC X(05) VALUE SPACE.
+           05 FILLER            PIC X(25) VALUE
+              "TOTAL DE CLIENTES NO UF ".
+           05 WS-SUB-ESTADO     PIC X(02).
+           05 FILLER            PIC X(03) VALUE " : ".
+           05 WS-SUB-QTDE       PIC ZZZ.ZZ9.
+
+       01 WS-LINTOTGER.
+           05 FILLER            PIC X(05) VALUE SPACE.
+           05 FILLER            PIC X(25) VALUE
+              "TOTAL GERAL DE CLIENTES :".
+           05 WS-TOT-QTDE        PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESSAR THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           MOVE ZERO TO WS-PAGINA
+           MOVE ZERO TO WS-QTDE-GERAL
+           MOVE ZERO TO WS-QTDE-ESTADO
+           MOVE SPACE TO WS-ESTADO-ANTERIOR
+           MOVE "S" TO WS-PRIMEIRO-REG
+           OPEN OUTPUT REL-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR - sort FILE1 by UF/CIDADE and drive the report
+      ******************************************************************
+       2000-PROCESSAR.
+           SORT WORK-SORT
+               ON ASCENDING KEY SRT-ESTADO
+                  ASCENDING KEY SRT-CIDADE
+                  ASCENDING KEY SRT-RAZAOSOCIAL
+               USING FILE1
+               OUTPUT PROCEDURE IS 2100-IMPRIMIR-ORDENADO.
+       2000-EXIT.
+           EXIT.
+
+       2100-IMPRIMIR-ORDENADO.
+           PERFORM 2110-LER-ORDENADO THRU 2110-EXIT
+           PERFORM 2200-TRATAR-REGISTRO THRU 2200-EXIT
+               UNTIL FS-NAO-EXISTE
+           IF NOT WS-1A-LEITURA
+               PERFORM 2300-SUBTOTAL-ESTADO THRU 2300-EXIT
+           END-IF
+           PERFORM 2400-TOTAL-GERAL THRU 2400-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2110-LER-ORDENADO.
+           RETURN WORK-SORT
+               AT END
+                   MOVE 35 TO FS-STAT.
+       2110-EXIT.
+           EXIT.
+
+       2200-TRATAR-REGISTRO.
+           IF WS-1A-LEITURA
+               MOVE "N" TO WS-PRIMEIRO-REG
+               MOVE SRT-ESTADO TO WS-ESTADO-ANTERIOR
+               PERFORM 2500-CABECALHO THRU 2500-EXIT
+           END-IF
+           IF SRT-ESTADO NOT = WS-ESTADO-ANTERIOR
+               PERFORM 2300-SUBTOTAL-ESTADO THRU 2300-EXIT
+               MOVE SRT-ESTADO TO WS-ESTADO-ANTERIOR
+               MOVE ZERO TO WS-QTDE-ESTADO
+           END-IF
+           IF WS-LINHAS-IMPRESSAS >= WS-LINHAS-PAGINA
+               PERFORM 2500-CABECALHO THRU 2500-EXIT
+           END-IF
+           MOVE SRT-ID TO WS-DET-ID
+           MOVE SRT-NOMEFANTASIA TO WS-DET-NOME
+           MOVE SRT-RAZAOSOCIAL TO WS-DET-RAZAO
+           MOVE SRT-CIDADE TO WS-DET-CIDADE
+           MOVE SRT-ESTADO TO WS-DET-ESTADO
+           MOVE WS-LINDET TO REL-LINHA
+           WRITE REL-LINHA
+           ADD 1 TO WS-LINHAS-IMPRESSAS
+           ADD 1 TO WS-QTDE-ESTADO
+           ADD 1 TO WS-QTDE-GERAL
+           PERFORM 2110-LER-ORDENADO THRU 2110-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-SUBTOTAL-ESTADO.
+           MOVE WS-ESTADO-ANTERIOR TO WS-SUB-ESTADO
+           MOVE WS-QTDE-ESTADO TO WS-SUB-QTDE
+           MOVE SPACE TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE WS-LINSUBTOT TO REL-LINHA
+           WRITE REL-LINHA
+           ADD 2 TO WS-LINHAS-IMPRESSAS.
+       2300-EXIT.
+           EXIT.
+
+       2400-TOTAL-GERAL.
+           MOVE WS-QTDE-GERAL TO WS-TOT-QTDE
+           MOVE SPACE TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE WS-LINTOTGER TO REL-LINHA
+           WRITE REL-LINHA.
+       2400-EXIT.
+           EXIT.
+
+       2500-CABECALHO.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO WS-CAB-PAGINA
+           MOVE SPACE TO REL-LINHA
+           IF WS-LINHAS-IMPRESSAS > ZERO
+               WRITE REL-LINHA
+               WRITE REL-LINHA
+           END-IF
+           MOVE WS-CABECALHO1 TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SPACE TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE ZERO TO WS-LINHAS-IMPRESSAS.
+       2500-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE REL-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM CADCLIENTE_RELATORIO.
