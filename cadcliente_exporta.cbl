@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author: Marcelo Marques de Lima
+      * Date: 08/08/2026
+      * Purpose: Export the core customer fields from FILE1
+      *          (cliete.dat) to a fixed-width interchange file the
+      *          billing system picks up, so billing no longer has to
+      *          be kept in step by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CADCLIENTE_EXPORTA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OPTIONAL FILE1 ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           ALTERNATE KEY CLI_RAZAOSOCIAL WITH DUPLICATES
+           ALTERNATE KEY CLI_ALT_BUSCA WITH DUPLICATES
+           FILE STATUS IS FS-STAT
+           RECORD KEY IS ID_CLIENTE.
+
+           SELECT BILL-FILE ASSIGN TO "./billing_export.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS FS-STAT-BILL.
+
+           SELECT EXP-LOG ASSIGN TO "./expcli.lst"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS FS-STAT-LOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD FILE1 VALUE OF CLI_ID IS "./cliete.dat".
+
+           COPY CLIREG.
+
+       FD BILL-FILE.
+
+           COPY BILLREG.
+
+       FD EXP-LOG.
+
+       01 LOG-LINHA                           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-STAT PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-ARQ-AUSENTE VALUE 05.
+           88 FS-NAO-EXISTE VALUE 35.
+
+       77 FS-STAT-BILL PIC 9(02).
+           88 FS-OK-BILL VALUE ZEROS.
+
+       77 FS-STAT-LOG PIC 9(02).
+           88 FS-OK-LOG VALUE ZEROS.
+
+       77 WS-QTD-EXPORTADOS PIC 9(08) VALUE ZERO.
+
+       01 WS-CABECALHO.
+           05 FILLER PIC X(49) VALUE
+              "EXPORTAÇÃO DE CLIENTES PARA O SISTEMA DE FATURA".
+
+       01 WS-LINRESUMO.
+           05 FILLER             PIC X(02) VALUE SPACE.
+           05 FILLER             PIC X(29) VALUE
+              "TOTAL DE CLIENTES EXPORTADOS:".
+           05 WS-RES-QTDE         PIC ZZZ.ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESSAR THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           MOVE ZERO TO WS-QTD-EXPORTADOS
+           OPEN OUTPUT BILL-FILE
+           OPEN OUTPUT EXP-LOG
+           MOVE WS-CABECALHO TO LOG-LINHA
+           WRITE LOG-LINHA
+           MOVE SPACE TO LOG-LINHA
+           WRITE LOG-LINHA
+           OPEN INPUT FILE1
+           IF NOT FS-OK AND NOT FS-ARQ-AUSENTE
+               MOVE "*** ERRO AO ABRIR O CADASTRO DE CLIENTES ***" TO
+                    LOG-LINHA
+               WRITE LOG-LINHA
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR - copy every customer across to BILL-FILE
+      ******************************************************************
+       2000-PROCESSAR.
+           IF FS-OK
+               PERFORM 2100-LER-CLIENTE THRU 2100-EXIT
+               PERFORM 2200-EXPORTAR-CLIENTE THRU 2200-EXIT
+                   UNTIL FS-NAO-EXISTE
+           END-IF
+           IF FS-OK OR FS-ARQ-AUSENTE
+               CLOSE FILE1
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-CLIENTE.
+           READ FILE1
+               AT END
+                   MOVE 35 TO FS-STAT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-EXPORTAR-CLIENTE.
+           MOVE CLI_ID TO BILL-ID
+           MOVE CLI_RAZAOSOCIAL TO BILL-RAZAOSOCIAL
+           MOVE CLI_ENDERECO TO BILL-ENDERECO
+           MOVE CLI_NUMERO TO BILL-NUMERO
+           MOVE CLI_BAIRRO TO BILL-BAIRRO
+           MOVE CLI_CIDADE TO BILL-CIDADE
+           MOVE CLI_ESTADO TO BILL-ESTADO
+           WRITE BILL-REC
+           ADD 1 TO WS-QTD-EXPORTADOS
+           PERFORM 2100-LER-CLIENTE THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           MOVE WS-QTD-EXPORTADOS TO WS-RES-QTDE
+           MOVE WS-LINRESUMO TO LOG-LINHA
+           WRITE LOG-LINHA
+           CLOSE BILL-FILE
+           CLOSE EXP-LOG.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM CADCLIENTE_EXPORTA.
